@@ -1,28 +1,608 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SUBPROG.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO 'TRANFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO WS-EXCEPTION-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+           SELECT CONTROL-FILE ASSIGN TO 'CTLFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT DISPATCH-FILE ASSIGN TO 'DISPTAB'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DISPATCH-FILE-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CKPTFILE'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+           SELECT SUMMARY-FILE ASSIGN TO WS-SUMMARY-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+           SELECT JOURNAL-FILE ASSIGN TO WS-JOURNAL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-FILE-STATUS.
+           SELECT WORK-QUEUE-FILE ASSIGN TO 'WORKQFILE'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS WQ-SEQNO
+               LOCK MODE IS MANUAL WITH LOCK ON MULTIPLE RECORDS
+               FILE STATUS IS WS-WORKQ-FILE-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE
+           RECORDING MODE IS F.
+       COPY CCTRANIN.
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       COPY CCEXCPT.
+       FD  CONTROL-FILE
+           RECORDING MODE IS F.
+       COPY CCCTLIN.
+       FD  DISPATCH-FILE
+           RECORDING MODE IS F.
+       COPY CCDISPT.
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       COPY CCCKPT.
+       FD  SUMMARY-FILE
+           RECORDING MODE IS F.
+       COPY CCSUMRY.
+       FD  JOURNAL-FILE
+           RECORDING MODE IS F.
+       COPY CCJRNL.
+       FD  WORK-QUEUE-FILE.
+       COPY CCWORKQ.
        WORKING-STORAGE SECTION.
       * int TESTAPI(const char *astring,
-      *     int *intp, int mycount) 
-      
+      *     int *intp, int mycount)
+
+       01  WS-TRAN-FILE-STATUS        PIC XX VALUE '00'.
+       01  WS-EXCEPTION-FILE-STATUS   PIC XX VALUE '00'.
+       01  WS-CONTROL-FILE-STATUS     PIC XX VALUE '00'.
+       01  WS-DISPATCH-FILE-STATUS    PIC XX VALUE '00'.
+       01  WS-CHECKPOINT-FILE-STATUS  PIC XX VALUE '00'.
+       01  WS-SUMMARY-FILE-STATUS     PIC XX VALUE '00'.
+       01  WS-JOURNAL-FILE-STATUS     PIC XX VALUE '00'.
+       01  WS-WORKQ-FILE-STATUS       PIC XX VALUE '00'.
+       01  WS-EOF-SWITCH              PIC X  VALUE 'N'.
+           88 WS-END-OF-TRAN-FILE            VALUE 'Y'.
+       01  WS-WORKQ-EOF-SWITCH        PIC X  VALUE 'N'.
+           88 WS-NO-MORE-WORKQ               VALUE 'Y'.
+       01  WS-MODE-ABORT-SWITCH       PIC X  VALUE 'N'.
+           88 WS-MODE-ABORTED                VALUE 'Y'.
+       01  WS-EXCP-OPEN-SWITCH        PIC X  VALUE 'N'.
+           88 WS-EXCP-OPENED                 VALUE 'Y'.
+       01  WS-JRNL-OPEN-SWITCH        PIC X  VALUE 'N'.
+           88 WS-JRNL-OPENED                 VALUE 'Y'.
+
+       01  WS-INSTANCE-ID             PIC X(8) VALUE SPACES.
+       01  WS-CUR-ASTRING-NAME        PIC X(5).
+       01  WS-CUR-RECTYPE             PIC X(2).
+
+      *    Per-instance file names, so concurrent work-queue instances
+      *    each get their own exception/summary/journal output instead
+      *    of stomping a shared one.  Left at the plain name in
+      *    single-instance (TRANFILE) mode.
+       01  WS-EXCEPTION-FILENAME      PIC X(16) VALUE 'EXCPRPT'.
+       01  WS-JOURNAL-FILENAME        PIC X(16) VALUE 'JRNLFILE'.
+       01  WS-SUMMARY-FILENAME        PIC X(16) VALUE 'SUMRPT'.
+
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(4) VALUE 100.
+       01  WS-RECORDS-READ            PIC 9(8) VALUE 0.
+       01  WS-RECORDS-SINCE-CKPT      PIC 9(4) VALUE 0.
+       01  WS-RESTART-POINT           PIC 9(8) VALUE 0.
+
+       01  WS-JOB-START-TIMESTAMP     PIC X(21).
+       01  WS-START-TIME-FIELDS REDEFINES WS-JOB-START-TIMESTAMP.
+           05 WS-START-YYYY           PIC 9(4).
+           05 WS-START-MM             PIC 9(2).
+           05 WS-START-DD             PIC 9(2).
+           05 WS-START-HH             PIC 9(2).
+           05 WS-START-MIN            PIC 9(2).
+           05 WS-START-SS             PIC 9(2).
+           05 FILLER                  PIC X(7).
+       01  WS-JOB-END-TIMESTAMP       PIC X(21).
+       01  WS-END-TIME-FIELDS REDEFINES WS-JOB-END-TIMESTAMP.
+           05 WS-END-YYYY             PIC 9(4).
+           05 WS-END-MM               PIC 9(2).
+           05 WS-END-DD               PIC 9(2).
+           05 WS-END-HH               PIC 9(2).
+           05 WS-END-MIN              PIC 9(2).
+           05 WS-END-SS               PIC 9(2).
+           05 FILLER                  PIC X(7).
+       01  WS-START-TOTAL-SECONDS     PIC S9(9) COMP.
+       01  WS-END-TOTAL-SECONDS       PIC S9(9) COMP.
+       01  WS-ELAPSED-SECONDS         PIC S9(9) COMP VALUE 0.
+       01  WS-ELAPSED-SECONDS-DISPLAY PIC -9(8).
+       01  WS-TOTAL-PROCESSED         PIC 9(8) VALUE 0.
+       01  WS-RECORDS-LOADED          PIC 9(8) VALUE 0.
+       01  WS-SUCCESS-COUNT           PIC 9(8) VALUE 0.
+       01  WS-FAILURE-COUNT           PIC 9(8) VALUE 0.
+       01  WS-CURRENT-TIMESTAMP       PIC X(21).
+       01  WS-PARM-MYCOUNT            PIC X(8) VALUE SPACES.
+
+       01  WS-DISPATCH-TABLE-COUNT    PIC 9(4) VALUE 0.
+       01  WS-DISPATCH-TABLE.
+           05 WS-DISPATCH-ENTRY OCCURS 20 TIMES
+                                 INDEXED BY WS-DISP-IDX.
+               10 WS-DISP-RECTYPE     PIC X(2).
+               10 WS-DISP-FP-INDEX    PIC 9(2).
+       01  WS-TARGET-FP-INDEX         PIC 9(2) VALUE 0.
+       01  WS-DISP-FOUND-SWITCH       PIC X    VALUE 'N'.
+           88 WS-DISP-TARGET-FOUND           VALUE 'Y'.
+
        01  ASTRING.
-           05 FILLER PIC X(5) VALUE 'BILLO'.
+           05 FILLER PIC X(5) VALUE SPACES.
            05 FILLER PIC X    VALUE X'00'.
        01  ULTIMATEANSWER  PIC S9(8) COMP VALUE 42.
+       01  WS-ULTIMATEANSWER-BEFORE  PIC S9(8) COMP.
        01  MYCOUNT  PIC S9(8) COMP VALUE 777.
        01  RESULT       PIC S9(8) COMP VALUE 0.
 
        LINKAGE SECTION.
-       01 FP     USAGE IS FUNCTION-POINTER.
+       01 FP         USAGE IS FUNCTION-POINTER.
+       01 FP-COUNT   PIC 9(4) COMP.
+       01 FP-TABLE.
+           05 FP-ENTRY OCCURS 5 TIMES USAGE IS FUNCTION-POINTER.
 
-       PROCEDURE DIVISION  USING BY VALUE FP.
+       PROCEDURE DIVISION  USING BY VALUE FP, FP-COUNT, FP-TABLE.
+       000-MAIN-CONTROL.
            DISPLAY "in PROCEDURE division".
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-START-TIMESTAMP.
+           PERFORM 010-LOAD-RUN-CONTROLS.
+           PERFORM 015-BUILD-INSTANCE-FILENAMES.
+           PERFORM 020-LOAD-DISPATCH-TABLE.
+           PERFORM 005-OPEN-COMMON-FILES.
+
+           IF NOT WS-MODE-ABORTED
+               IF WS-INSTANCE-ID = SPACES
+                   PERFORM 040-PROCESS-TRAN-FILE-MODE
+               ELSE
+                   IF WS-INSTANCE-ID = 'LOAD'
+                       PERFORM 195-LOAD-WORK-QUEUE-FROM-TRANFILE
+                   ELSE
+                       PERFORM 200-PROCESS-WORK-QUEUE-MODE
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF WS-EXCP-OPENED
+               CLOSE EXCEPTION-FILE
+           END-IF.
+           IF WS-JRNL-OPENED
+               CLOSE JOURNAL-FILE
+           END-IF.
+           MOVE FUNCTION CURRENT-DATE TO WS-JOB-END-TIMESTAMP.
+           PERFORM 900-WRITE-SUMMARY-REPORT.
+           IF WS-MODE-ABORTED
+               MOVE 16 TO RETURN-CODE
+           END-IF.
+           GOBACK.
+
+       005-OPEN-COMMON-FILES.
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF WS-EXCEPTION-FILE-STATUS NOT = '00'
+               DISPLAY "EXCPRPT OPEN FAILED, STATUS="
+                   WS-EXCEPTION-FILE-STATUS
+               SET WS-MODE-ABORTED TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+           SET WS-EXCP-OPENED TO TRUE.
+
+           OPEN EXTEND JOURNAL-FILE.
+           IF WS-JOURNAL-FILE-STATUS NOT = '00'
+               OPEN OUTPUT JOURNAL-FILE
+           END-IF.
+           IF WS-JOURNAL-FILE-STATUS NOT = '00'
+               DISPLAY "JRNLFILE OPEN FAILED, STATUS="
+                   WS-JOURNAL-FILE-STATUS
+               SET WS-MODE-ABORTED TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+           SET WS-JRNL-OPENED TO TRUE.
+
+       015-BUILD-INSTANCE-FILENAMES.
+           IF WS-INSTANCE-ID NOT = SPACES
+               MOVE SPACES TO WS-EXCEPTION-FILENAME
+               STRING "EXCPRPT." DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-INSTANCE-ID) DELIMITED BY SIZE
+                   INTO WS-EXCEPTION-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-JOURNAL-FILENAME
+               STRING "JRNLFILE." DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-INSTANCE-ID) DELIMITED BY SIZE
+                   INTO WS-JOURNAL-FILENAME
+               END-STRING
+               MOVE SPACES TO WS-SUMMARY-FILENAME
+               STRING "SUMRPT." DELIMITED BY SIZE
+                   FUNCTION TRIM(WS-INSTANCE-ID) DELIMITED BY SIZE
+                   INTO WS-SUMMARY-FILENAME
+               END-STRING
+           END-IF.
+
+       040-PROCESS-TRAN-FILE-MODE.
+           PERFORM 030-LOAD-CHECKPOINT.
+           OPEN INPUT TRAN-FILE.
+           IF WS-TRAN-FILE-STATUS NOT = '00'
+               DISPLAY "TRANFILE OPEN FAILED, STATUS="
+                   WS-TRAN-FILE-STATUS
+               SET WS-MODE-ABORTED TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-TRAN-FILE
+               READ TRAN-FILE
+                   AT END
+                       SET WS-END-OF-TRAN-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       IF WS-RECORDS-READ > WS-RESTART-POINT
+                           MOVE TRAN-ASTRING-NAME
+                               TO WS-CUR-ASTRING-NAME
+                           MOVE TRAN-RECTYPE TO WS-CUR-RECTYPE
+                           PERFORM 100-PROCESS-TRAN-RECORD
+                           PERFORM 115-CHECKPOINT-IF-DUE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM 117-CLEAR-CHECKPOINT.
+           CLOSE TRAN-FILE.
+
+       195-LOAD-WORK-QUEUE-FROM-TRANFILE.
+      *    Seeds WORKQFILE from the day's TRANFILE, one WQ-PENDING row
+      *    per transaction, keyed by ascending WQ-SEQNO.  Operations
+      *    runs this once (instance id 'LOAD') before starting the
+      *    concurrent claiming instances against the queue.
+           OPEN INPUT TRAN-FILE.
+           IF WS-TRAN-FILE-STATUS NOT = '00'
+               DISPLAY "TRANFILE OPEN FAILED, STATUS="
+                   WS-TRAN-FILE-STATUS
+               SET WS-MODE-ABORTED TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           OPEN OUTPUT WORK-QUEUE-FILE.
+           IF WS-WORKQ-FILE-STATUS NOT = '00'
+               DISPLAY "WORKQFILE OPEN FOR OUTPUT FAILED, STATUS="
+                   WS-WORKQ-FILE-STATUS
+               SET WS-MODE-ABORTED TO TRUE
+               CLOSE TRAN-FILE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM UNTIL WS-END-OF-TRAN-FILE
+               READ TRAN-FILE
+                   AT END
+                       SET WS-END-OF-TRAN-FILE TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORDS-READ
+                       MOVE WS-RECORDS-READ TO WQ-SEQNO
+                       SET WQ-PENDING TO TRUE
+                       MOVE SPACES TO WQ-CLAIMED-BY
+                       MOVE TRAN-ASTRING-NAME TO WQ-ASTRING-NAME
+                       MOVE TRAN-RECTYPE TO WQ-RECTYPE
+                       WRITE WORK-QUEUE-RECORD
+                       ADD 1 TO WS-RECORDS-LOADED
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRAN-FILE.
+           CLOSE WORK-QUEUE-FILE.
+           DISPLAY "LOADED " WS-RECORDS-LOADED
+               " RECORDS INTO WORKQFILE".
+
+       200-PROCESS-WORK-QUEUE-MODE.
+           OPEN I-O WORK-QUEUE-FILE.
+           IF WS-WORKQ-FILE-STATUS NOT = '00'
+               DISPLAY "WORKQFILE OPEN FAILED, STATUS="
+                   WS-WORKQ-FILE-STATUS
+               SET WS-MODE-ABORTED TO TRUE
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 190-RECOVER-STALE-CLAIMS.
+
+           MOVE LOW-VALUES TO WQ-SEQNO.
+           START WORK-QUEUE-FILE KEY >= WQ-SEQNO
+               INVALID KEY
+                   SET WS-NO-MORE-WORKQ TO TRUE
+           END-START.
+
+           PERFORM UNTIL WS-NO-MORE-WORKQ
+               READ WORK-QUEUE-FILE NEXT RECORD WITH LOCK
+                   AT END
+                       SET WS-NO-MORE-WORKQ TO TRUE
+                   NOT AT END
+                       IF WQ-PENDING
+                           SET WQ-CLAIMED TO TRUE
+                           MOVE WS-INSTANCE-ID TO WQ-CLAIMED-BY
+                           REWRITE WORK-QUEUE-RECORD
+                           UNLOCK WORK-QUEUE-FILE
+                           MOVE WQ-ASTRING-NAME
+                               TO WS-CUR-ASTRING-NAME
+                           MOVE WQ-RECTYPE TO WS-CUR-RECTYPE
+                           PERFORM 100-PROCESS-TRAN-RECORD
+                           SET WQ-DONE TO TRUE
+                           REWRITE WORK-QUEUE-RECORD
+                       ELSE
+                           UNLOCK WORK-QUEUE-FILE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE WORK-QUEUE-FILE.
+
+       190-RECOVER-STALE-CLAIMS.
+      *    A prior run of this same instance id may have abended
+      *    after claiming a record but before marking it done; put
+      *    those records back to PENDING so this run retries them.
+           MOVE LOW-VALUES TO WQ-SEQNO.
+           START WORK-QUEUE-FILE KEY >= WQ-SEQNO
+               INVALID KEY
+                   SET WS-NO-MORE-WORKQ TO TRUE
+           END-START.
+           PERFORM UNTIL WS-NO-MORE-WORKQ
+               READ WORK-QUEUE-FILE NEXT RECORD WITH LOCK
+                   AT END
+                       SET WS-NO-MORE-WORKQ TO TRUE
+                   NOT AT END
+                       IF WQ-CLAIMED
+                           AND WQ-CLAIMED-BY = WS-INSTANCE-ID
+                           SET WQ-PENDING TO TRUE
+                           REWRITE WORK-QUEUE-RECORD
+                           UNLOCK WORK-QUEUE-FILE
+                           DISPLAY "RECOVERED STALE CLAIM, SEQNO="
+                               WQ-SEQNO
+                       ELSE
+                           UNLOCK WORK-QUEUE-FILE
+                       END-IF
+               END-READ
+           END-PERFORM.
+           MOVE 'N' TO WS-WORKQ-EOF-SWITCH.
+
+       010-LOAD-RUN-CONTROLS.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-FILE-STATUS = '00'
+               READ CONTROL-FILE
+                   NOT AT END
+                       MOVE CTL-MYCOUNT TO MYCOUNT
+                       IF CTL-CHECKPOINT-INTERVAL > 0
+                           MOVE CTL-CHECKPOINT-INTERVAL
+                               TO WS-CHECKPOINT-INTERVAL
+                       END-IF
+               END-READ
+               CLOSE CONTROL-FILE
+           ELSE
+               DISPLAY "CTLFILE NOT AVAILABLE, USING DEFAULT MYCOUNT"
+           END-IF.
+
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-PARM-MYCOUNT FROM ARGUMENT-VALUE.
+           IF WS-PARM-MYCOUNT NOT = SPACES
+               AND WS-PARM-MYCOUNT IS NUMERIC
+               MOVE WS-PARM-MYCOUNT TO MYCOUNT
+           END-IF.
+
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-INSTANCE-ID FROM ARGUMENT-VALUE.
+
+           DISPLAY "MYCOUNT FOR THIS RUN IS " MYCOUNT.
+           IF WS-INSTANCE-ID NOT = SPACES
+               DISPLAY "RUNNING AS WORK-QUEUE INSTANCE " WS-INSTANCE-ID
+           END-IF.
+
+       020-LOAD-DISPATCH-TABLE.
+           OPEN INPUT DISPATCH-FILE.
+           IF WS-DISPATCH-FILE-STATUS = '00'
+               PERFORM UNTIL WS-DISPATCH-FILE-STATUS NOT = '00'
+                   READ DISPATCH-FILE
+                       AT END
+                           MOVE '10' TO WS-DISPATCH-FILE-STATUS
+                       NOT AT END
+                           IF WS-DISPATCH-TABLE-COUNT >= 20
+                               DISPLAY "DISPTAB HAS MORE THAN 20 "
+                                   "ENTRIES, IGNORING REMAINDER"
+                               MOVE '10' TO WS-DISPATCH-FILE-STATUS
+                           ELSE
+                               ADD 1 TO WS-DISPATCH-TABLE-COUNT
+                               SET WS-DISP-IDX
+                                   TO WS-DISPATCH-TABLE-COUNT
+                               MOVE DISP-RECTYPE
+                                   TO WS-DISP-RECTYPE (WS-DISP-IDX)
+                               MOVE DISP-FP-INDEX
+                                   TO WS-DISP-FP-INDEX (WS-DISP-IDX)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DISPATCH-FILE
+           ELSE
+               DISPLAY "DISPTAB NOT AVAILABLE, ALL RECORDS ROUTE"
+                       " TO DEFAULT FP"
+           END-IF.
+
+       030-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-PROCESSED TO WS-RESTART-POINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               DISPLAY "RESTARTING AFTER RECORD " WS-RESTART-POINT
+           ELSE
+               DISPLAY "CKPTFILE NOT FOUND, STARTING FROM RECORD 1"
+           END-IF.
+
+       115-CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CKPT.
+           IF WS-RECORDS-SINCE-CKPT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 116-WRITE-CHECKPOINT
+           END-IF.
+
+       116-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS NOT = '00'
+               DISPLAY "CKPTFILE OPEN FOR OUTPUT FAILED, STATUS="
+                   WS-CHECKPOINT-FILE-STATUS
+           ELSE
+               MOVE WS-RECORDS-READ TO CKPT-RECORDS-PROCESSED
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           MOVE 0 TO WS-RECORDS-SINCE-CKPT.
+
+       117-CLEAR-CHECKPOINT.
+      *    The read loop only reaches here after a clean end-of-file,
+      *    so the restart point is no longer needed - reset it to 0
+      *    rather than stamping the final count, which would make the
+      *    next fresh run's file skip that many records from the top.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS NOT = '00'
+               DISPLAY "CKPTFILE OPEN FOR OUTPUT FAILED, STATUS="
+                   WS-CHECKPOINT-FILE-STATUS
+           ELSE
+               MOVE 0 TO CKPT-RECORDS-PROCESSED
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       105-RESOLVE-TARGET-FP.
+           MOVE 'N' TO WS-DISP-FOUND-SWITCH.
+           MOVE 0 TO WS-TARGET-FP-INDEX.
+           SET WS-DISP-IDX TO 1.
+           PERFORM UNTIL WS-DISP-IDX > WS-DISPATCH-TABLE-COUNT
+                      OR WS-DISP-TARGET-FOUND
+               IF WS-CUR-RECTYPE = WS-DISP-RECTYPE (WS-DISP-IDX)
+                   AND WS-DISP-FP-INDEX (WS-DISP-IDX) >= 1
+                   AND WS-DISP-FP-INDEX (WS-DISP-IDX) <= 5
+                   AND WS-DISP-FP-INDEX (WS-DISP-IDX) <= FP-COUNT
+                   MOVE WS-DISP-FP-INDEX (WS-DISP-IDX)
+                       TO WS-TARGET-FP-INDEX
+                   SET WS-DISP-TARGET-FOUND TO TRUE
+               END-IF
+               SET WS-DISP-IDX UP BY 1
+           END-PERFORM.
+
+       100-PROCESS-TRAN-RECORD.
+           MOVE WS-CUR-ASTRING-NAME TO ASTRING (1:5).
+           MOVE X'00' TO ASTRING (6:1).
+           MOVE ULTIMATEANSWER TO WS-ULTIMATEANSWER-BEFORE.
+           PERFORM 105-RESOLVE-TARGET-FP.
            DISPLAY "about to call function pointer"
-           CALL FP USING
-           BY CONTENT   ASTRING,
-           BY REFERENCE ULTIMATEANSWER ,
-           BY VALUE     MYCOUNT
-           RETURNING RESULT.
+           DISPLAY "ULTIMATEANSWER BEFORE CALL "
+               WS-ULTIMATEANSWER-BEFORE.
+           IF WS-DISP-TARGET-FOUND
+               CALL FP-ENTRY (WS-TARGET-FP-INDEX) USING
+               BY CONTENT   ASTRING,
+               BY REFERENCE ULTIMATEANSWER ,
+               BY VALUE     MYCOUNT
+               RETURNING RESULT
+           ELSE
+               CALL FP USING
+               BY CONTENT   ASTRING,
+               BY REFERENCE ULTIMATEANSWER ,
+               BY VALUE     MYCOUNT
+               RETURNING RESULT
+           END-IF.
+           DISPLAY "ULTIMATEANSWER AFTER CALL  " ULTIMATEANSWER.
            DISPLAY "RESULT " RESULT.
-              GOBACK.
+           PERFORM 130-WRITE-JOURNAL-ENTRY.
+           ADD 1 TO WS-TOTAL-PROCESSED.
+           IF RESULT = 0
+               ADD 1 TO WS-SUCCESS-COUNT
+           ELSE
+               ADD 1 TO WS-FAILURE-COUNT
+               PERFORM 110-WRITE-EXCEPTION
+           END-IF.
+           PERFORM 120-VALIDATE-ASTRING-TERMINATOR.
+
+       110-WRITE-EXCEPTION.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CUR-ASTRING-NAME TO EXC-ASTRING-NAME.
+           MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP.
+           MOVE RESULT TO EXC-RESULT.
+           MOVE "NON-ZERO RESULT"   TO EXC-REASON.
+           WRITE EXCEPTION-RECORD.
+
+       120-VALIDATE-ASTRING-TERMINATOR.
+           IF ASTRING (6:1) NOT = X'00'
+               DISPLAY "WARNING: ASTRING C-STRING TERMINATOR "
+                       "CORRUPTED FOR " WS-CUR-ASTRING-NAME
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+               MOVE WS-CUR-ASTRING-NAME TO EXC-ASTRING-NAME
+               MOVE WS-CURRENT-TIMESTAMP TO EXC-TIMESTAMP
+               MOVE RESULT TO EXC-RESULT
+               MOVE "BAD ASTRING TERMINATOR" TO EXC-REASON
+               WRITE EXCEPTION-RECORD
+           END-IF.
+
+       130-WRITE-JOURNAL-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP        TO JRNL-TIMESTAMP.
+           MOVE WS-CUR-ASTRING-NAME           TO JRNL-ASTRING-NAME.
+           MOVE MYCOUNT                     TO JRNL-MYCOUNT-IN.
+           MOVE WS-ULTIMATEANSWER-BEFORE    TO JRNL-ULTIMATEANSWER-IN.
+           MOVE ULTIMATEANSWER              TO JRNL-ULTIMATEANSWER-OUT.
+           MOVE RESULT                      TO JRNL-RESULT.
+           WRITE JOURNAL-RECORD.
+
+       900-WRITE-SUMMARY-REPORT.
+           OPEN OUTPUT SUMMARY-FILE.
+           IF WS-SUMMARY-FILE-STATUS NOT = '00'
+               DISPLAY "SUMRPT OPEN FAILED, STATUS="
+                   WS-SUMMARY-FILE-STATUS
+               EXIT PARAGRAPH
+           END-IF.
+           COMPUTE WS-START-TOTAL-SECONDS =
+               FUNCTION INTEGER-OF-DATE(
+                   WS-START-YYYY * 10000 + WS-START-MM * 100
+                       + WS-START-DD) * 86400
+               + WS-START-HH * 3600 + WS-START-MIN * 60 + WS-START-SS.
+           COMPUTE WS-END-TOTAL-SECONDS =
+               FUNCTION INTEGER-OF-DATE(
+                   WS-END-YYYY * 10000 + WS-END-MM * 100
+                       + WS-END-DD) * 86400
+               + WS-END-HH * 3600 + WS-END-MIN * 60 + WS-END-SS.
+           COMPUTE WS-ELAPSED-SECONDS =
+               WS-END-TOTAL-SECONDS - WS-START-TOTAL-SECONDS.
+           MOVE WS-ELAPSED-SECONDS TO WS-ELAPSED-SECONDS-DISPLAY.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "SUBPROG END-OF-JOB SUMMARY" DELIMITED BY SIZE
+               INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "JOB START: " DELIMITED BY SIZE
+               WS-JOB-START-TIMESTAMP DELIMITED BY SIZE
+               INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "JOB END:   " DELIMITED BY SIZE
+               WS-JOB-END-TIMESTAMP DELIMITED BY SIZE
+               INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "ELAPSED TIME (SECONDS): " DELIMITED BY SIZE
+               WS-ELAPSED-SECONDS-DISPLAY DELIMITED BY SIZE
+               INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "TOTAL RECORDS PROCESSED: " DELIMITED BY SIZE
+               WS-TOTAL-PROCESSED DELIMITED BY SIZE
+               INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "SUCCESSES (RESULT=0):    " DELIMITED BY SIZE
+               WS-SUCCESS-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           MOVE SPACES TO SUMMARY-LINE.
+           STRING "FAILURES  (RESULT<>0):   " DELIMITED BY SIZE
+               WS-FAILURE-COUNT DELIMITED BY SIZE
+               INTO SUMMARY-LINE.
+           WRITE SUMMARY-LINE.
+           CLOSE SUMMARY-FILE.
        END PROGRAM 'SUBPROG'.

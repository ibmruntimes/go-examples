@@ -0,0 +1,14 @@
+      *****************************************************
+      * CCEXCPT - exception report record.  One line per   *
+      * CALL FP that returns a non-zero RESULT, so a bad    *
+      * callback can be reviewed without grepping SYSOUT.   *
+      *****************************************************
+       01  EXCEPTION-RECORD.
+           05 EXC-ASTRING-NAME        PIC X(5).
+           05 FILLER                  PIC X    VALUE SPACE.
+           05 EXC-TIMESTAMP           PIC X(21).
+           05 FILLER                  PIC X    VALUE SPACE.
+           05 EXC-RESULT              PIC -9(8).
+           05 FILLER                  PIC X    VALUE SPACE.
+           05 EXC-REASON              PIC X(22).
+           05 FILLER                  PIC X(20).

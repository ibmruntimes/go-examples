@@ -0,0 +1,6 @@
+      *****************************************************
+      * CCSUMRY - end-of-job summary report line.  One      *
+      * generic print line; SUBPROG builds each line in     *
+      * WORKING-STORAGE before writing it.                  *
+      *****************************************************
+       01  SUMMARY-LINE                PIC X(80).

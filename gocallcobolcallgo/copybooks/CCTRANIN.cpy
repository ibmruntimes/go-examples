@@ -0,0 +1,9 @@
+      *****************************************************
+      * CCTRANIN - interface transaction input record     *
+      * one record per callback invocation SUBPROG must    *
+      * drive through CALL FP.                             *
+      *****************************************************
+       01  TRAN-RECORD.
+           05 TRAN-ASTRING-NAME       PIC X(5).
+           05 TRAN-RECTYPE            PIC X(2).
+           05 FILLER                  PIC X(73).

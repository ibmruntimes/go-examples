@@ -0,0 +1,9 @@
+      *****************************************************
+      * CCDISPT - dispatch table record.  Maps a record-    *
+      * type code on the input to the index of the target   *
+      * function pointer in FP-TABLE (LINKAGE SECTION).     *
+      *****************************************************
+       01  DISPATCH-RECORD.
+           05 DISP-RECTYPE             PIC X(2).
+           05 DISP-FP-INDEX            PIC 9(2).
+           05 FILLER                   PIC X(76).

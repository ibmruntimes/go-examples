@@ -0,0 +1,8 @@
+      *****************************************************
+      * CCCKPT - restart checkpoint record.  Holds the      *
+      * count of transaction records fully processed as of  *
+      * the last checkpoint, so a rerun can skip past them.  *
+      *****************************************************
+       01  CHECKPOINT-RECORD.
+           05 CKPT-RECORDS-PROCESSED  PIC 9(8).
+           05 FILLER                  PIC X(72).

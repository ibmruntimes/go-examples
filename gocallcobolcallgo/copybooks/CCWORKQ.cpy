@@ -0,0 +1,16 @@
+      *****************************************************
+      * CCWORKQ - shared work-queue record.  Several        *
+      * SUBPROG batch instances claim records out of this    *
+      * indexed file via WQ-STATUS so they can run in         *
+      * parallel during the overnight batch window.           *
+      *****************************************************
+       01  WORK-QUEUE-RECORD.
+           05 WQ-SEQNO                PIC 9(8).
+           05 WQ-STATUS                PIC X.
+               88 WQ-PENDING                  VALUE 'P'.
+               88 WQ-CLAIMED                  VALUE 'C'.
+               88 WQ-DONE                     VALUE 'D'.
+           05 WQ-CLAIMED-BY            PIC X(8).
+           05 WQ-ASTRING-NAME          PIC X(5).
+           05 WQ-RECTYPE               PIC X(2).
+           05 FILLER                   PIC X(54).

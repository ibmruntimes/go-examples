@@ -0,0 +1,18 @@
+      *****************************************************
+      * CCJRNL - audit journal record.  One line per CALL   *
+      * FP so a Go/COBOL discrepancy can be reconciled days  *
+      * after the run that caused it.                        *
+      *****************************************************
+       01  JOURNAL-RECORD.
+           05 JRNL-TIMESTAMP           PIC X(21).
+           05 FILLER                   PIC X    VALUE SPACE.
+           05 JRNL-ASTRING-NAME        PIC X(5).
+           05 FILLER                   PIC X    VALUE SPACE.
+           05 JRNL-MYCOUNT-IN          PIC 9(8).
+           05 FILLER                   PIC X    VALUE SPACE.
+           05 JRNL-ULTIMATEANSWER-IN   PIC -9(8).
+           05 FILLER                   PIC X    VALUE SPACE.
+           05 JRNL-ULTIMATEANSWER-OUT  PIC -9(8).
+           05 FILLER                   PIC X    VALUE SPACE.
+           05 JRNL-RESULT              PIC -9(8).
+           05 FILLER                   PIC X(14).

@@ -0,0 +1,8 @@
+      *****************************************************
+      * CCCTLIN - run control record.  Lets operations      *
+      * tune values passed into CALL FP without a recompile. *
+      *****************************************************
+       01  CONTROL-RECORD.
+           05 CTL-MYCOUNT             PIC 9(8).
+           05 CTL-CHECKPOINT-INTERVAL PIC 9(4).
+           05 FILLER                  PIC X(68).
